@@ -1,43 +1,571 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. EXAMPLE1.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT KEY-FILE-IN ASSIGN TO "KEYIN"
+        ORGANIZATION LINE SEQUENTIAL.
+
+    SELECT HASH-REPORT-OUT ASSIGN TO "HASHRPT"
+        ORGANIZATION LINE SEQUENTIAL.
+
+    SELECT EXCEPTION-REPORT-OUT ASSIGN TO "HASHEXC"
+        ORGANIZATION LINE SEQUENTIAL.
+
+    SELECT WEAK-KEY-FILE-IN ASSIGN TO "WEAKKEY"
+        ORGANIZATION LINE SEQUENTIAL.
+
+    SELECT VALIDATION-EXCEPTIONS-OUT ASSIGN TO "HASHVAL"
+        ORGANIZATION LINE SEQUENTIAL.
+
+    SELECT AUDIT-FILE-OUT ASSIGN TO "AUDIT"
+        ORGANIZATION INDEXED
+        ACCESS MODE SEQUENTIAL
+        RECORD KEY IS AUD-KEY
+        ALTERNATE RECORD KEY IS AUD-MASKED-KEY WITH DUPLICATES.
+
+    SELECT RESTART-CONTROL-IN ASSIGN TO "RESTCTL"
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS IS WS-RESTART-FILE-STATUS.
+
+    SELECT CHECKPOINT-FILE-OUT ASSIGN TO "CKPTOUT"
+        ORGANIZATION LINE SEQUENTIAL.
+
+    SELECT CONTROL-FILE-IN ASSIGN TO "CTLCARD"
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS IS WS-CONTROL-FILE-STATUS.
+
+    SELECT INTERFACE-FILE-OUT ASSIGN TO "IDMIFACE"
+        ORGANIZATION LINE SEQUENTIAL.
 
 DATA DIVISION.
+FILE SECTION.
+FD  KEY-FILE-IN.
+01  KEY-FILE-RECORD             PIC X(100).
+
+FD  HASH-REPORT-OUT.
+01  HASH-REPORT-RECORD          PIC X(300).
+
+FD  EXCEPTION-REPORT-OUT.
+01  EXCEPTION-REPORT-RECORD     PIC X(160).
+
+FD  WEAK-KEY-FILE-IN.
+01  WEAK-KEY-RECORD             PIC X(100).
+
+FD  VALIDATION-EXCEPTIONS-OUT.
+01  VALIDATION-EXCEPTION-RECORD PIC X(140).
+
+FD  AUDIT-FILE-OUT.
+COPY WSAUDREC.
+
+FD  RESTART-CONTROL-IN.
+01  RESTART-CONTROL-RECORD      PIC X(120).
+
+FD  CHECKPOINT-FILE-OUT.
+01  CHECKPOINT-FILE-RECORD      PIC X(120).
+
+FD  CONTROL-FILE-IN.
+01  CONTROL-FILE-RECORD         PIC X(80).
+
+FD  INTERFACE-FILE-OUT.
+COPY WSIFACE.
 
 WORKING-STORAGE SECTION.
 
-01 INPUT-KEY         PIC X(100) VALUE "NotQuantumSafeKey".
+COPY WSCTRL.
+
+COPY WSRCTAB.
+
+01  WS-WEAK-KEY-MAX-ENTRIES     PIC 9(5) VALUE 5000.
+01  WS-WEAK-KEY-COUNT           PIC 9(5) VALUE 0.
+01  WS-WEAK-KEY-TABLE.
+    05  WS-WEAK-KEY-ENTRY       OCCURS 1 TO 5000 TIMES
+                                 DEPENDING ON WS-WEAK-KEY-COUNT
+                                 INDEXED BY WS-WEAK-IDX.
+        10  WS-WEAK-KEY-VALUE   PIC X(100).
 
-01 HASH-OUTPUT       PIC X(64).  *> SHA-1 produces a 64-character hex string
+01  WS-SEEN-KEY-MAX-ENTRIES     PIC 9(5) VALUE 5000.
+01  WS-SEEN-KEY-COUNT           PIC 9(5) VALUE 0.
+01  WS-SEEN-KEY-TABLE-FULL-SW   PIC X VALUE "N".
+    88  WS-SEEN-KEY-TABLE-FULL-WARNED    VALUE "Y".
+01  WS-SEEN-KEY-TABLE.
+    05  WS-SEEN-KEY-ENTRY       OCCURS 1 TO 5000 TIMES
+                                 DEPENDING ON WS-SEEN-KEY-COUNT
+                                 INDEXED BY WS-SEEN-IDX.
+        10  WS-SEEN-KEY-VALUE   PIC X(100).
 
-01 RETURN-CODE       PIC S9(4) COMP.
+01  WS-KEY-VALID-SWITCH         PIC X VALUE "Y".
+    88  KEY-IS-VALID                    VALUE "Y".
+    88  KEY-IS-INVALID                  VALUE "N".
 
+01  WS-VALIDATION-REASON        PIC X(30).
 
+01  WS-RUN-ID                   PIC X(14).
+
+01  WS-AUDIT-SEQUENCE-NO        PIC 9(8) VALUE 0.
+
+01  WS-CURRENT-TIMESTAMP        PIC X(21).
+
+01  WS-MASKED-KEY                PIC X(100).
+01  WS-KEY-LENGTH                PIC 9(3).
+
+01  WS-RESTART-FILE-STATUS       PIC X(2) VALUE "00".
+    88  WS-RESTART-FILE-FOUND            VALUE "00".
+    88  WS-RESTART-FILE-NOT-FOUND        VALUE "35".
+
+01  WS-CONTROL-FILE-STATUS       PIC X(2) VALUE "00".
+    88  WS-CONTROL-FILE-FOUND            VALUE "00".
+    88  WS-CONTROL-FILE-NOT-FOUND        VALUE "35".
+
+01  WS-BASE64-RETURN-CODE        PIC S9(4) COMP.
+01  WS-BASE64-WORK                PIC X(64).
+
+01  WS-CHECKPOINT-INTERVAL       PIC 9(5) VALUE 100.
+01  WS-KEYS-PROCESSED-COUNT      PIC 9(8) VALUE 0.
+01  WS-RESTART-SKIP-COUNT        PIC 9(8) VALUE 0.
+01  WS-RESTART-LAST-KEY          PIC X(100) VALUE SPACES.
+
+01  WS-CHECKPOINT-LINE.
+    05  WS-CKPT-COUNT            PIC 9(8).
+    05  FILLER                  PIC X(2) VALUE SPACES.
+    05  WS-CKPT-LAST-KEY         PIC X(100).
+
+01  WS-EOF-SWITCHES.
+    05  WS-KEY-FILE-EOF         PIC X VALUE "N".
+        88  KEY-FILE-EOF                VALUE "Y".
+    05  WS-WEAK-KEY-FILE-EOF    PIC X VALUE "N".
+        88  WEAK-KEY-FILE-EOF           VALUE "Y".
+    05  WS-RESTART-FILE-EOF     PIC X VALUE "N".
+        88  RESTART-FILE-EOF            VALUE "Y".
+
+01  INPUT-KEY                   PIC X(100).
+01  WS-LAST-GOOD-KEY             PIC X(100) VALUE SPACES.
+
+01  HASH-OUTPUT                 PIC X(88).
+*> SHA-1 produces a 64-character hex string, or up to 88 characters
+*> (with padding) once base64-encoded
+
+01  HASH-OUTPUT-SHA256          PIC X(88).
+*> SHA-256 produces a 64-character hex string, or up to 88 characters
+*> (with padding) once base64-encoded
+
+01  WS-RETURN-CODE              PIC S9(4) COMP.
+
+01  WS-RETURN-CODE-SHA256       PIC S9(4) COMP.
+
+COPY WSHASHRPT.
+
+01  WS-EXCEPTION-LINE.
+    05  WS-EXC-KEY              PIC X(100).
+    05  FILLER                  PIC X(2) VALUE SPACES.
+    05  WS-EXC-ALGORITHM        PIC X(8).
+    05  FILLER                  PIC X(2) VALUE SPACES.
+    05  WS-EXC-RC               PIC -9(4).
+    05  FILLER                  PIC X(2) VALUE SPACES.
+    05  WS-EXC-REASON           PIC X(30).
+
+01  WS-VALIDATION-EXCEPTION-LINE.
+    05  WS-VAL-EXC-KEY          PIC X(100).
+    05  FILLER                  PIC X(2) VALUE SPACES.
+    05  WS-VAL-EXC-REASON       PIC X(30).
 
 PROCEDURE DIVISION.
 
-    DISPLAY "Input Key: " INPUT-KEY
+MAIN-PROCESSING.
+    PERFORM LOAD-RESTART-CHECKPOINT
+    PERFORM OPEN-FILES
+    PERFORM GENERATE-RUN-ID
+    PERFORM LOAD-WEAK-KEYS
+    PERFORM LOAD-CONTROL-RECORD
+    PERFORM SKIP-ALREADY-PROCESSED-KEYS
+
+    PERFORM UNTIL KEY-FILE-EOF
+        PERFORM READ-KEY-RECORD
+        IF NOT KEY-FILE-EOF
+            PERFORM VALIDATE-KEY
+            IF KEY-IS-VALID
+                PERFORM HASH-ONE-KEY
+            ELSE
+                PERFORM WRITE-VALIDATION-EXCEPTION
+            END-IF
+            ADD 1 TO WS-KEYS-PROCESSED-COUNT
+            IF FUNCTION MOD (WS-KEYS-PROCESSED-COUNT, WS-CHECKPOINT-INTERVAL)
+                = 0
+                PERFORM WRITE-CHECKPOINT
+            END-IF
+        END-IF
+    END-PERFORM
 
+    PERFORM CLOSE-FILES
 
+    STOP RUN.
+
+OPEN-FILES.
+    OPEN INPUT KEY-FILE-IN
+    OPEN INPUT WEAK-KEY-FILE-IN
+
+*> A restart resumes partway through the key file, so the downstream
+*> reports/interface extract must be appended to, not recreated, or
+*> every record written before the restart point is lost.
+    IF WS-RESTART-SKIP-COUNT > 0
+        OPEN EXTEND HASH-REPORT-OUT
+        OPEN EXTEND EXCEPTION-REPORT-OUT
+        OPEN EXTEND VALIDATION-EXCEPTIONS-OUT
+        OPEN EXTEND INTERFACE-FILE-OUT
+    ELSE
+        OPEN OUTPUT HASH-REPORT-OUT
+        OPEN OUTPUT EXCEPTION-REPORT-OUT
+        OPEN OUTPUT VALIDATION-EXCEPTIONS-OUT
+        OPEN OUTPUT INTERFACE-FILE-OUT
+    END-IF
+
+    OPEN I-O AUDIT-FILE-OUT
+    OPEN OUTPUT CHECKPOINT-FILE-OUT.
+
+LOAD-CONTROL-RECORD.
+    MOVE "BOTH" TO WS-CTL-ALGORITHM
+    MOVE "HEX" TO WS-CTL-FORMAT
+
+    OPEN INPUT CONTROL-FILE-IN
+    IF WS-CONTROL-FILE-FOUND
+        READ CONTROL-FILE-IN INTO WS-CONTROL-RECORD
+            NOT AT END
+                CONTINUE
+        END-READ
+        CLOSE CONTROL-FILE-IN
+    END-IF
+
+    IF WS-CTL-ALGORITHM = SPACES
+        MOVE "BOTH" TO WS-CTL-ALGORITHM
+    END-IF
+    IF WS-CTL-FORMAT = SPACES
+        MOVE "HEX" TO WS-CTL-FORMAT
+    END-IF
+
+    DISPLAY "Run control: algorithm=" WS-CTL-ALGORITHM
+        " format=" WS-CTL-FORMAT.
+
+LOAD-RESTART-CHECKPOINT.
+    OPEN INPUT RESTART-CONTROL-IN
+
+    IF WS-RESTART-FILE-FOUND
+        PERFORM UNTIL RESTART-FILE-EOF
+            READ RESTART-CONTROL-IN INTO WS-CHECKPOINT-LINE
+                AT END
+                    SET RESTART-FILE-EOF TO TRUE
+                NOT AT END
+                    MOVE WS-CKPT-COUNT TO WS-RESTART-SKIP-COUNT
+                    MOVE WS-CKPT-LAST-KEY TO WS-RESTART-LAST-KEY
+            END-READ
+        END-PERFORM
+        CLOSE RESTART-CONTROL-IN
+        IF WS-RESTART-SKIP-COUNT > 0
+            DISPLAY "Restarting after " WS-RESTART-SKIP-COUNT
+                " previously processed keys, last key: "
+                WS-RESTART-LAST-KEY
+        END-IF
+    END-IF.
 
-    CALL 'SHA1_HASH'
+SKIP-ALREADY-PROCESSED-KEYS.
+*> Re-run VALIDATE-KEY (without acting on its result) over every
+*> skipped record so WS-SEEN-KEY-TABLE is reseeded with the
+*> pre-checkpoint keys; otherwise a key repeated on either side of a
+*> restart boundary would no longer be caught as a duplicate.
+    PERFORM WS-RESTART-SKIP-COUNT TIMES
+        PERFORM READ-KEY-RECORD
+        IF NOT KEY-FILE-EOF
+            PERFORM VALIDATE-KEY
+            ADD 1 TO WS-KEYS-PROCESSED-COUNT
+        END-IF
+    END-PERFORM.
 
-        USING BY REFERENCE INPUT-KEY
+GENERATE-RUN-ID.
+    MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+    MOVE WS-CURRENT-TIMESTAMP (1:14) TO WS-RUN-ID.
 
-                BY REFERENCE HASH-OUTPUT
+LOAD-WEAK-KEYS.
+    PERFORM UNTIL WEAK-KEY-FILE-EOF
+        READ WEAK-KEY-FILE-IN
+            AT END
+                SET WEAK-KEY-FILE-EOF TO TRUE
+            NOT AT END
+                IF WS-WEAK-KEY-COUNT < WS-WEAK-KEY-MAX-ENTRIES
+                    ADD 1 TO WS-WEAK-KEY-COUNT
+                    MOVE WEAK-KEY-RECORD
+                        TO WS-WEAK-KEY-VALUE (WS-WEAK-KEY-COUNT)
+                ELSE
+                    DISPLAY "Weak key reference table full, "
+                        "ignoring remaining entries"
+                    SET WEAK-KEY-FILE-EOF TO TRUE
+                END-IF
+        END-READ
+    END-PERFORM
 
-                BY REFERENCE RETURN-CODE
+    CLOSE WEAK-KEY-FILE-IN.
 
+READ-KEY-RECORD.
+    MOVE SPACES TO INPUT-KEY
+    READ KEY-FILE-IN INTO INPUT-KEY
+        AT END
+            SET KEY-FILE-EOF TO TRUE
+        NOT AT END
+*> Captured separately from INPUT-KEY because the terminal read that
+*> sets KEY-FILE-EOF always blanks INPUT-KEY first; WRITE-CHECKPOINT
+*> needs the last key actually read, not the blank EOF attempt.
+            MOVE INPUT-KEY TO WS-LAST-GOOD-KEY
+    END-READ.
+
+VALIDATE-KEY.
+    SET KEY-IS-VALID TO TRUE
+    MOVE SPACES TO WS-VALIDATION-REASON
+
+    IF WS-WEAK-KEY-COUNT > 0
+        SET WS-WEAK-IDX TO 1
+        SEARCH WS-WEAK-KEY-ENTRY
+            AT END
+                CONTINUE
+            WHEN WS-WEAK-KEY-VALUE (WS-WEAK-IDX) = INPUT-KEY
+                SET KEY-IS-INVALID TO TRUE
+                MOVE "KNOWN WEAK OR RETIRED KEY" TO WS-VALIDATION-REASON
+        END-SEARCH
+    END-IF
+
+    IF KEY-IS-VALID AND WS-SEEN-KEY-COUNT > 0
+        SET WS-SEEN-IDX TO 1
+        SEARCH WS-SEEN-KEY-ENTRY
+            AT END
+                CONTINUE
+            WHEN WS-SEEN-KEY-VALUE (WS-SEEN-IDX) = INPUT-KEY
+                SET KEY-IS-INVALID TO TRUE
+                MOVE "DUPLICATE KEY IN THIS BATCH" TO WS-VALIDATION-REASON
+        END-SEARCH
+    END-IF
 
+    IF KEY-IS-VALID
+        IF WS-SEEN-KEY-COUNT < WS-SEEN-KEY-MAX-ENTRIES
+            ADD 1 TO WS-SEEN-KEY-COUNT
+            MOVE INPUT-KEY TO WS-SEEN-KEY-VALUE (WS-SEEN-KEY-COUNT)
+        ELSE
+            IF NOT WS-SEEN-KEY-TABLE-FULL-WARNED
+                DISPLAY "Duplicate key reference table full, "
+                    "ignoring remaining entries for duplicate detection"
+                SET WS-SEEN-KEY-TABLE-FULL-WARNED TO TRUE
+            END-IF
+        END-IF
+    END-IF.
 
-    IF RETURN-CODE = 0
+WRITE-VALIDATION-EXCEPTION.
+    DISPLAY "Key Rejected: " WS-VALIDATION-REASON
+    MOVE SPACES TO WS-VALIDATION-EXCEPTION-LINE
+    MOVE INPUT-KEY TO WS-VAL-EXC-KEY
+    MOVE WS-VALIDATION-REASON TO WS-VAL-EXC-REASON
+    WRITE VALIDATION-EXCEPTION-RECORD FROM WS-VALIDATION-EXCEPTION-LINE.
 
-        DISPLAY "SHA-1 Hash: " HASH-OUTPUT
+MASK-INPUT-KEY.
+    MOVE SPACES TO WS-MASKED-KEY
+    MOVE FUNCTION LENGTH (FUNCTION TRIM (INPUT-KEY)) TO WS-KEY-LENGTH
 
+    IF WS-KEY-LENGTH > 8
+        MOVE INPUT-KEY (1:4) TO WS-MASKED-KEY (1:4)
+        MOVE ALL "*" TO WS-MASKED-KEY (5:WS-KEY-LENGTH - 8)
+        MOVE INPUT-KEY (WS-KEY-LENGTH - 3:4)
+            TO WS-MASKED-KEY (WS-KEY-LENGTH - 3:4)
     ELSE
+        IF WS-KEY-LENGTH > 0
+            MOVE ALL "*" TO WS-MASKED-KEY (1:WS-KEY-LENGTH)
+        END-IF
+    END-IF.
 
-        DISPLAY "Hashing Failed, Return Code: " RETURN-CODE
+WRITE-AUDIT-RECORD.
+    PERFORM MASK-INPUT-KEY
+    MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+    ADD 1 TO WS-AUDIT-SEQUENCE-NO
 
+    MOVE WS-RUN-ID TO AUD-RUN-ID
+    MOVE WS-AUDIT-SEQUENCE-NO TO AUD-SEQUENCE-NO
+    MOVE WS-CURRENT-TIMESTAMP TO AUD-TIMESTAMP
+    MOVE WS-MASKED-KEY TO AUD-MASKED-KEY
+    MOVE HASH-OUTPUT TO AUD-HASH-SHA1
+    MOVE WS-RETURN-CODE TO AUD-RETURN-CODE-SHA1
+    MOVE HASH-OUTPUT-SHA256 TO AUD-HASH-SHA256
+    MOVE WS-RETURN-CODE-SHA256 TO AUD-RETURN-CODE-SHA256
+    MOVE "BATCH" TO AUD-SOURCE
+
+    WRITE AUDIT-RECORD
+        INVALID KEY
+            DISPLAY "Audit record write failed, duplicate key: " AUD-KEY
+    END-WRITE.
+
+WRITE-INTERFACE-RECORDS.
+    IF WS-CTL-ALGO-SHA1 OR WS-CTL-ALGO-BOTH
+        MOVE SPACES TO INTERFACE-RECORD
+        MOVE INPUT-KEY TO IF-KEY-ID
+        MOVE HASH-OUTPUT TO IF-HASH-VALUE
+        MOVE "SHA1" TO IF-ALGORITHM
+        MOVE WS-CURRENT-TIMESTAMP TO IF-TIMESTAMP
+        IF WS-RETURN-CODE = 0
+            SET IF-STATUS-SUCCESS TO TRUE
+        ELSE
+            SET IF-STATUS-FAILED TO TRUE
+        END-IF
+        WRITE INTERFACE-RECORD
     END-IF
 
+    IF WS-CTL-ALGO-SHA256 OR WS-CTL-ALGO-BOTH
+        MOVE SPACES TO INTERFACE-RECORD
+        MOVE INPUT-KEY TO IF-KEY-ID
+        MOVE HASH-OUTPUT-SHA256 TO IF-HASH-VALUE
+        MOVE "SHA256" TO IF-ALGORITHM
+        MOVE WS-CURRENT-TIMESTAMP TO IF-TIMESTAMP
+        IF WS-RETURN-CODE-SHA256 = 0
+            SET IF-STATUS-SUCCESS TO TRUE
+        ELSE
+            SET IF-STATUS-FAILED TO TRUE
+        END-IF
+        WRITE INTERFACE-RECORD
+    END-IF.
 
+HASH-ONE-KEY.
+    DISPLAY "Input Key: " INPUT-KEY
+    MOVE SPACES TO HASH-OUTPUT
+    MOVE SPACES TO HASH-OUTPUT-SHA256
+    MOVE 0 TO WS-RETURN-CODE
+    MOVE 0 TO WS-RETURN-CODE-SHA256
 
-    STOP RUN.
+    IF WS-CTL-ALGO-SHA1 OR WS-CTL-ALGO-BOTH
+        CALL 'SHA1_HASH'
+            USING BY REFERENCE INPUT-KEY
+                  BY REFERENCE HASH-OUTPUT
+                  BY REFERENCE WS-RETURN-CODE
+        END-CALL
+
+        IF WS-RETURN-CODE = 0
+            IF WS-CTL-FMT-BASE64
+                PERFORM ENCODE-AS-BASE64
+                IF WS-BASE64-RETURN-CODE NOT = 0
+                    MOVE WS-BASE64-RETURN-CODE TO WS-RETURN-CODE
+                    MOVE WS-BASE64-RETURN-CODE TO WS-RC-LOOKUP-CODE
+                    PERFORM DECODE-RETURN-CODE
+                    DISPLAY "Base64 Encoding Failed, Return Code: "
+                        WS-BASE64-RETURN-CODE
+                        ", Reason: " WS-RC-REASON-OUT
+                    MOVE SPACES TO WS-EXCEPTION-LINE
+                    MOVE "SHA-1" TO WS-EXC-ALGORITHM
+                    MOVE WS-BASE64-RETURN-CODE TO WS-EXC-RC
+                    PERFORM WRITE-EXCEPTION-LINE
+                END-IF
+            END-IF
+            DISPLAY "SHA-1 Hash: " HASH-OUTPUT
+        ELSE
+            MOVE WS-RETURN-CODE TO WS-RC-LOOKUP-CODE
+            PERFORM DECODE-RETURN-CODE
+            DISPLAY "Hashing Failed, Return Code: " WS-RETURN-CODE
+                ", Reason: " WS-RC-REASON-OUT
+            MOVE SPACES TO WS-EXCEPTION-LINE
+            MOVE "SHA-1" TO WS-EXC-ALGORITHM
+            MOVE WS-RETURN-CODE TO WS-EXC-RC
+            PERFORM WRITE-EXCEPTION-LINE
+        END-IF
+    END-IF
+
+    IF WS-CTL-ALGO-SHA256 OR WS-CTL-ALGO-BOTH
+        CALL 'SHA256_HASH'
+            USING BY REFERENCE INPUT-KEY
+                  BY REFERENCE HASH-OUTPUT-SHA256
+                  BY REFERENCE WS-RETURN-CODE-SHA256
+        END-CALL
+
+        IF WS-RETURN-CODE-SHA256 = 0
+            IF WS-CTL-FMT-BASE64
+                PERFORM ENCODE-SHA256-AS-BASE64
+                IF WS-BASE64-RETURN-CODE NOT = 0
+                    MOVE WS-BASE64-RETURN-CODE TO WS-RETURN-CODE-SHA256
+                    MOVE WS-BASE64-RETURN-CODE TO WS-RC-LOOKUP-CODE
+                    PERFORM DECODE-RETURN-CODE
+                    DISPLAY "Base64 Encoding Failed, Return Code: "
+                        WS-BASE64-RETURN-CODE
+                        ", Reason: " WS-RC-REASON-OUT
+                    MOVE SPACES TO WS-EXCEPTION-LINE
+                    MOVE "SHA-256" TO WS-EXC-ALGORITHM
+                    MOVE WS-BASE64-RETURN-CODE TO WS-EXC-RC
+                    PERFORM WRITE-EXCEPTION-LINE
+                END-IF
+            END-IF
+            DISPLAY "SHA-256 Hash: " HASH-OUTPUT-SHA256
+        ELSE
+            MOVE WS-RETURN-CODE-SHA256 TO WS-RC-LOOKUP-CODE
+            PERFORM DECODE-RETURN-CODE
+            DISPLAY "Hashing Failed, Return Code: " WS-RETURN-CODE-SHA256
+                ", Reason: " WS-RC-REASON-OUT
+            MOVE SPACES TO WS-EXCEPTION-LINE
+            MOVE "SHA-256" TO WS-EXC-ALGORITHM
+            MOVE WS-RETURN-CODE-SHA256 TO WS-EXC-RC
+            PERFORM WRITE-EXCEPTION-LINE
+        END-IF
+    END-IF
+
+    PERFORM WRITE-REPORT-LINE
+    PERFORM WRITE-AUDIT-RECORD
+    PERFORM WRITE-INTERFACE-RECORDS.
+
+WRITE-CHECKPOINT.
+    MOVE SPACES TO WS-CHECKPOINT-LINE
+    MOVE WS-KEYS-PROCESSED-COUNT TO WS-CKPT-COUNT
+    MOVE WS-LAST-GOOD-KEY TO WS-CKPT-LAST-KEY
+    WRITE CHECKPOINT-FILE-RECORD FROM WS-CHECKPOINT-LINE
+    DISPLAY "Checkpoint written after " WS-KEYS-PROCESSED-COUNT " keys".
+
+ENCODE-AS-BASE64.
+    MOVE HASH-OUTPUT TO WS-BASE64-WORK
+    CALL 'BASE64_ENCODE'
+        USING BY REFERENCE WS-BASE64-WORK
+              BY REFERENCE HASH-OUTPUT
+              BY REFERENCE WS-BASE64-RETURN-CODE
+    END-CALL.
+
+ENCODE-SHA256-AS-BASE64.
+    MOVE HASH-OUTPUT-SHA256 TO WS-BASE64-WORK
+    CALL 'BASE64_ENCODE'
+        USING BY REFERENCE WS-BASE64-WORK
+              BY REFERENCE HASH-OUTPUT-SHA256
+              BY REFERENCE WS-BASE64-RETURN-CODE
+    END-CALL.
+
+DECODE-RETURN-CODE.
+    SET WS-RC-IDX TO 1
+    SEARCH WS-RC-ENTRY
+        AT END
+            MOVE WS-RC-UNMAPPED-REASON TO WS-RC-REASON-OUT
+        WHEN WS-RC-CODE (WS-RC-IDX) = WS-RC-LOOKUP-CODE
+            MOVE WS-RC-REASON (WS-RC-IDX) TO WS-RC-REASON-OUT
+    END-SEARCH.
+
+WRITE-EXCEPTION-LINE.
+    MOVE INPUT-KEY TO WS-EXC-KEY
+    MOVE WS-RC-REASON-OUT TO WS-EXC-REASON
+    WRITE EXCEPTION-REPORT-RECORD FROM WS-EXCEPTION-LINE.
+
+WRITE-REPORT-LINE.
+    MOVE SPACES TO HASH-REPORT-LINE
+    MOVE INPUT-KEY TO HR-KEY
+    MOVE HASH-OUTPUT TO HR-HASH-SHA1
+    MOVE WS-RETURN-CODE TO HR-RC-SHA1
+    MOVE HASH-OUTPUT-SHA256 TO HR-HASH-SHA256
+    MOVE WS-RETURN-CODE-SHA256 TO HR-RC-SHA256
+    WRITE HASH-REPORT-RECORD FROM HASH-REPORT-LINE.
+
+CLOSE-FILES.
+    IF WS-KEYS-PROCESSED-COUNT > 0
+        AND FUNCTION MOD (WS-KEYS-PROCESSED-COUNT, WS-CHECKPOINT-INTERVAL)
+            NOT = 0
+        PERFORM WRITE-CHECKPOINT
+    END-IF
+
+    CLOSE KEY-FILE-IN
+    CLOSE HASH-REPORT-OUT
+    CLOSE EXCEPTION-REPORT-OUT
+    CLOSE VALIDATION-EXCEPTIONS-OUT
+    CLOSE AUDIT-FILE-OUT
+    CLOSE CHECKPOINT-FILE-OUT
+    CLOSE INTERFACE-FILE-OUT.
