@@ -0,0 +1,12 @@
+*> WSIFACE - downstream interface record picked up by the identity
+*> management system on its own schedule.  One record per hash
+*> algorithm attempted for a key.
+
+01  INTERFACE-RECORD.
+    05  IF-KEY-ID                   PIC X(100).
+    05  IF-HASH-VALUE               PIC X(88).
+    05  IF-ALGORITHM                PIC X(8).
+    05  IF-TIMESTAMP                PIC X(21).
+    05  IF-STATUS                   PIC X(8).
+        88  IF-STATUS-SUCCESS               VALUE "SUCCESS".
+        88  IF-STATUS-FAILED                VALUE "FAILED".
