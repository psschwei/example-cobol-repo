@@ -0,0 +1,14 @@
+*> WSHASHRPT - hash report detail line, shared by the EXAMPLE1 batch
+*> job (writer) and the EXAMPLE1R reconciliation job (reader) so both
+*> agree on the field layout without duplicating it.
+
+01  HASH-REPORT-LINE.
+    05  HR-KEY                      PIC X(100).
+    05  FILLER                      PIC X(2) VALUE SPACES.
+    05  HR-HASH-SHA1                PIC X(88).
+    05  FILLER                      PIC X(2) VALUE SPACES.
+    05  HR-RC-SHA1                  PIC -9(4).
+    05  FILLER                      PIC X(2) VALUE SPACES.
+    05  HR-HASH-SHA256              PIC X(88).
+    05  FILLER                      PIC X(2) VALUE SPACES.
+    05  HR-RC-SHA256                PIC -9(4).
