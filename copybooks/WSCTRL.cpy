@@ -0,0 +1,15 @@
+*> WSCTRL - run control record read once at the start of the batch
+*> job.  Lets operations repoint a run at a different algorithm or
+*> output encoding without a recompile.  One record, positional:
+*>     columns  1-8   algorithm  SHA1 / SHA256 / BOTH
+*>     columns 10-17  format     HEX  / BASE64
+
+01  WS-CONTROL-RECORD.
+    05  WS-CTL-ALGORITHM            PIC X(8).
+        88  WS-CTL-ALGO-SHA1                VALUE "SHA1".
+        88  WS-CTL-ALGO-SHA256               VALUE "SHA256".
+        88  WS-CTL-ALGO-BOTH                  VALUE "BOTH".
+    05  FILLER                      PIC X.
+    05  WS-CTL-FORMAT               PIC X(8).
+        88  WS-CTL-FMT-HEX                    VALUE "HEX".
+        88  WS-CTL-FMT-BASE64                 VALUE "BASE64".
