@@ -0,0 +1,31 @@
+*> WSRCTAB - decode table for SHA1_HASH / SHA256_HASH RETURN-CODE
+*> values.  Add new CALL contract return codes here as the hashing
+*> routines gain them; this is the single place ops and developers
+*> both read to understand a failing RETURN-CODE.
+
+01  WS-RC-DECODE-TABLE-DATA.
+    05  FILLER                  PIC X(34)
+        VALUE "0000SUCCESS                       ".
+    05  FILLER                  PIC X(34)
+        VALUE "0004BAD KEY LENGTH                ".
+    05  FILLER                  PIC X(34)
+        VALUE "0008HASHING ROUTINE NOT FOUND     ".
+    05  FILLER                  PIC X(34)
+        VALUE "0012OUTPUT BUFFER TOO SMALL       ".
+    05  FILLER                  PIC X(34)
+        VALUE "0016INVALID CHARACTER IN KEY      ".
+    05  FILLER                  PIC X(34)
+        VALUE "0020KEY FAILED VALIDATION CHECK   ".
+
+01  WS-RC-DECODE-TABLE REDEFINES WS-RC-DECODE-TABLE-DATA.
+    05  WS-RC-ENTRY             OCCURS 6 TIMES
+                                 INDEXED BY WS-RC-IDX.
+        10  WS-RC-CODE          PIC 9(4).
+        10  WS-RC-REASON        PIC X(30).
+
+01  WS-RC-UNMAPPED-REASON       PIC X(30)
+    VALUE "UNMAPPED RETURN CODE".
+
+01  WS-RC-LOOKUP-CODE           PIC S9(4).
+
+01  WS-RC-REASON-OUT            PIC X(30).
