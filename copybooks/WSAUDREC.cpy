@@ -0,0 +1,17 @@
+*> WSAUDREC - audit trail record, one entry per hash request made
+*> against example1.cob's hashing logic (batch or online).  Shared
+*> between the batch job and the online maintenance transaction so
+*> both write/read the identical layout.
+
+01  AUDIT-RECORD.
+    05  AUD-KEY.
+        10  AUD-RUN-ID              PIC X(14).
+        10  AUD-SEQUENCE-NO         PIC 9(8).
+    05  AUD-TIMESTAMP               PIC X(21).
+    05  AUD-MASKED-KEY              PIC X(100).
+    05  AUD-HASH-SHA1               PIC X(88).
+    05  AUD-RETURN-CODE-SHA1        PIC S9(4).
+    05  AUD-HASH-SHA256             PIC X(88).
+    05  AUD-RETURN-CODE-SHA256      PIC S9(4).
+    05  AUD-SOURCE                  PIC X(8).
+*>      AUD-SOURCE is "BATCH" or "ONLINE"
