@@ -0,0 +1,32 @@
+*> EXAMPLE1M - symbolic map copybook for mapset EXAMPLE1S, screen
+*> EXAMPLE1M.  Generated from the BMS macro source (not kept in this
+*> tree); reproduced here so EXAMPLE1O.cob has something to COPY
+*> against.  Field order matches the BMS DFHMDF definitions: KEY
+*> (input), SHA1/SHA2 (output), MSG (output), HIST (output, 10
+*> repeating lines of the key's prior AUDIT-FILE history).
+
+01  EXAMPLE1MI.
+    02  FILLER                  PIC X(12).
+    02  KEYIL                   PIC S9(4) COMP.
+    02  KEYIF                   PIC X.
+    02  FILLER REDEFINES KEYIF  PIC X.
+    02  EXAMPLE1MI-KEYI         PIC X(100).
+
+01  EXAMPLE1MO REDEFINES EXAMPLE1MI.
+    02  FILLER                  PIC X(12).
+    02  FILLER                  PIC X(2).
+    02  EXAMPLE1MO-KEYA         PIC X.
+    02  EXAMPLE1MO-KEYO         PIC X(100).
+    02  FILLER                  PIC X(2).
+    02  EXAMPLE1MO-SHA1A        PIC X.
+    02  EXAMPLE1MO-SHA1O        PIC X(64).
+    02  FILLER                  PIC X(2).
+    02  EXAMPLE1MO-SHA2A        PIC X.
+    02  EXAMPLE1MO-SHA2O        PIC X(64).
+    02  FILLER                  PIC X(2).
+    02  EXAMPLE1MO-MSGA         PIC X.
+    02  EXAMPLE1MO-MSGO         PIC X(79).
+    02  EXAMPLE1MO-HIST-LINE OCCURS 10 TIMES.
+        03  FILLER              PIC X(2).
+        03  EXAMPLE1MO-HISTA    PIC X.
+        03  EXAMPLE1MO-HISTO    PIC X(79).
