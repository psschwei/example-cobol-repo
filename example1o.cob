@@ -0,0 +1,422 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. EXAMPLE1O.
+
+*> Online CICS maintenance transaction (EX1O) for ad hoc key lookups.
+*> Lets a security admin key in a value, hash it with the same
+*> SHA1_HASH / SHA256_HASH contract and CTLCARD-driven algorithm /
+*> format selection as the EXAMPLE1 batch job, and browse that key's
+*> prior AUDIT-FILE history (via the AUDITX alternate-index path),
+*> without waiting on the next batch window.  EXAMPLE1M/EXAMPLE1S (the
+*> BMS map and mapset) are maintained and assembled separately from
+*> this source member.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+*> Same CTLCARD control card EXAMPLE1/EXAMPLE1R read, for the same
+*> algorithm/format selection, so an ad hoc online lookup matches what
+*> the current batch window is producing.
+    SELECT CONTROL-FILE-IN ASSIGN TO "CTLCARD"
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS IS WS-CONTROL-FILE-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  CONTROL-FILE-IN.
+01  CONTROL-FILE-RECORD         PIC X(80).
+
+WORKING-STORAGE SECTION.
+
+COPY WSCTRL.
+
+COPY WSRCTAB.
+
+01  INPUT-KEY                   PIC X(100).
+
+01  HASH-OUTPUT                 PIC X(88).
+
+01  HASH-OUTPUT-SHA256          PIC X(88).
+
+01  WS-RETURN-CODE              PIC S9(4) COMP.
+
+01  WS-RETURN-CODE-SHA256       PIC S9(4) COMP.
+
+01  WS-BASE64-RETURN-CODE       PIC S9(4) COMP.
+01  WS-BASE64-WORK              PIC X(64).
+
+01  WS-MASKED-KEY               PIC X(100).
+01  WS-TARGET-MASKED-KEY        PIC X(100).
+01  WS-KEY-LENGTH               PIC 9(3).
+
+01  WS-RUN-ID                   PIC X(14).
+01  WS-CURRENT-TIMESTAMP        PIC X(21).
+
+01  WS-RESP-CODE                PIC S9(8) COMP.
+01  WS-RESP2-CODE               PIC S9(8) COMP.
+01  WS-ABSTIME                  PIC S9(15) COMP.
+
+01  WS-HISTORY-LINE-COUNT       PIC 9(2) VALUE 0.
+01  WS-HISTORY-MAX-LINES        PIC 9(2) VALUE 10.
+
+01  WS-CONTROL-FILE-STATUS      PIC X(2) VALUE "00".
+    88  WS-CONTROL-FILE-FOUND           VALUE "00".
+    88  WS-CONTROL-FILE-NOT-FOUND       VALUE "35".
+
+01  WS-MESSAGE-TEXT             PIC X(79) VALUE SPACES.
+01  WS-MSG-PTR                  PIC 9(3) VALUE 1.
+01  WS-APPEND-TEXT              PIC X(40).
+
+COPY EXAMPLE1M.
+
+COPY WSAUDREC.
+
+01  WS-AUDIT-HISTORY-TABLE.
+    05  WS-AUDIT-HISTORY-ENTRY  OCCURS 10 TIMES
+                                 INDEXED BY WS-HIST-IDX.
+        10  WS-HIST-TIMESTAMP   PIC X(21).
+        10  WS-HIST-HASH-SHA1   PIC X(88).
+        10  WS-HIST-RC-SHA1     PIC S9(4).
+
+01  WS-HIST-SUB                 PIC 9(2).
+
+01  WS-HIST-DISPLAY-LINE.
+    05  WS-HIST-DISP-TIMESTAMP  PIC X(14).
+    05  FILLER                  PIC X(2) VALUE SPACES.
+    05  WS-HIST-DISP-HASH       PIC X(40).
+    05  FILLER                  PIC X(2) VALUE SPACES.
+    05  WS-HIST-DISP-RC         PIC -9(4).
+    05  FILLER                  PIC X(16) VALUE SPACES.
+
+LINKAGE SECTION.
+01  DFHCOMMAREA                 PIC X(1).
+
+PROCEDURE DIVISION.
+
+MAIN-LOGIC.
+    EXEC CICS
+        HANDLE CONDITION
+            MAPFAIL(NO-INPUT-DATA)
+            ERROR(GENERAL-ERROR)
+    END-EXEC
+
+    EXEC CICS
+        RECEIVE MAP('EXAMPLE1M') MAPSET('EXAMPLE1S') INTO(EXAMPLE1MI)
+    END-EXEC
+
+    MOVE SPACES TO INPUT-KEY
+    MOVE EXAMPLE1MI-KEYI TO INPUT-KEY
+
+    PERFORM LOAD-CONTROL-RECORD
+    PERFORM HASH-KEY-ONLINE
+    PERFORM WRITE-AUDIT-RECORD-ONLINE
+    PERFORM LOOKUP-AUDIT-HISTORY
+    PERFORM SEND-RESPONSE-MAP
+
+    EXEC CICS
+        RETURN TRANSID('EX1O')
+    END-EXEC
+
+    GOBACK.
+
+LOAD-CONTROL-RECORD.
+    MOVE "BOTH" TO WS-CTL-ALGORITHM
+    MOVE "HEX" TO WS-CTL-FORMAT
+
+    OPEN INPUT CONTROL-FILE-IN
+    IF WS-CONTROL-FILE-FOUND
+        READ CONTROL-FILE-IN INTO WS-CONTROL-RECORD
+            NOT AT END
+                CONTINUE
+        END-READ
+        CLOSE CONTROL-FILE-IN
+    END-IF
+
+    IF WS-CTL-ALGORITHM = SPACES
+        MOVE "BOTH" TO WS-CTL-ALGORITHM
+    END-IF
+    IF WS-CTL-FORMAT = SPACES
+        MOVE "HEX" TO WS-CTL-FORMAT
+    END-IF.
+
+HASH-KEY-ONLINE.
+    MOVE SPACES TO HASH-OUTPUT
+    MOVE SPACES TO HASH-OUTPUT-SHA256
+    MOVE 0 TO WS-RETURN-CODE
+    MOVE 0 TO WS-RETURN-CODE-SHA256
+    MOVE SPACES TO WS-MESSAGE-TEXT
+    MOVE 1 TO WS-MSG-PTR
+
+    IF WS-CTL-ALGO-SHA1 OR WS-CTL-ALGO-BOTH
+        CALL 'SHA1_HASH'
+            USING BY REFERENCE INPUT-KEY
+                  BY REFERENCE HASH-OUTPUT
+                  BY REFERENCE WS-RETURN-CODE
+        END-CALL
+
+        IF WS-RETURN-CODE = 0
+            IF WS-CTL-FMT-BASE64
+                PERFORM ENCODE-AS-BASE64-ONLINE
+                IF WS-BASE64-RETURN-CODE NOT = 0
+                    MOVE WS-BASE64-RETURN-CODE TO WS-RETURN-CODE
+                    MOVE WS-BASE64-RETURN-CODE TO WS-RC-LOOKUP-CODE
+                    PERFORM DECODE-RETURN-CODE
+                    MOVE SPACES TO WS-APPEND-TEXT
+                    STRING FUNCTION TRIM (WS-RC-REASON-OUT) DELIMITED BY SIZE
+                        " (SHA-1)" DELIMITED BY SIZE
+                        INTO WS-APPEND-TEXT
+                    END-STRING
+                    PERFORM APPEND-TO-MESSAGE
+                END-IF
+            END-IF
+        ELSE
+            MOVE WS-RETURN-CODE TO WS-RC-LOOKUP-CODE
+            PERFORM DECODE-RETURN-CODE
+            MOVE SPACES TO WS-APPEND-TEXT
+            STRING FUNCTION TRIM (WS-RC-REASON-OUT) DELIMITED BY SIZE
+                " (SHA-1)" DELIMITED BY SIZE
+                INTO WS-APPEND-TEXT
+            END-STRING
+            PERFORM APPEND-TO-MESSAGE
+        END-IF
+    END-IF
+
+    IF WS-CTL-ALGO-SHA256 OR WS-CTL-ALGO-BOTH
+        CALL 'SHA256_HASH'
+            USING BY REFERENCE INPUT-KEY
+                  BY REFERENCE HASH-OUTPUT-SHA256
+                  BY REFERENCE WS-RETURN-CODE-SHA256
+        END-CALL
+
+        IF WS-RETURN-CODE-SHA256 = 0
+            IF WS-CTL-FMT-BASE64
+                PERFORM ENCODE-SHA256-AS-BASE64-ONLINE
+                IF WS-BASE64-RETURN-CODE NOT = 0
+                    MOVE WS-BASE64-RETURN-CODE TO WS-RETURN-CODE-SHA256
+                    MOVE WS-BASE64-RETURN-CODE TO WS-RC-LOOKUP-CODE
+                    PERFORM DECODE-RETURN-CODE
+                    MOVE SPACES TO WS-APPEND-TEXT
+                    STRING FUNCTION TRIM (WS-RC-REASON-OUT) DELIMITED BY SIZE
+                        " (SHA-256)" DELIMITED BY SIZE
+                        INTO WS-APPEND-TEXT
+                    END-STRING
+                    PERFORM APPEND-TO-MESSAGE
+                END-IF
+            END-IF
+        ELSE
+            MOVE WS-RETURN-CODE-SHA256 TO WS-RC-LOOKUP-CODE
+            PERFORM DECODE-RETURN-CODE
+            MOVE SPACES TO WS-APPEND-TEXT
+            STRING FUNCTION TRIM (WS-RC-REASON-OUT) DELIMITED BY SIZE
+                " (SHA-256)" DELIMITED BY SIZE
+                INTO WS-APPEND-TEXT
+            END-STRING
+            PERFORM APPEND-TO-MESSAGE
+        END-IF
+    END-IF
+
+    PERFORM MASK-INPUT-KEY.
+
+APPEND-TO-MESSAGE.
+    IF WS-MSG-PTR > 1
+        STRING "; " DELIMITED BY SIZE
+            INTO WS-MESSAGE-TEXT
+            WITH POINTER WS-MSG-PTR
+    END-IF
+    STRING FUNCTION TRIM (WS-APPEND-TEXT) DELIMITED BY SIZE
+        INTO WS-MESSAGE-TEXT
+        WITH POINTER WS-MSG-PTR.
+
+ENCODE-AS-BASE64-ONLINE.
+    MOVE HASH-OUTPUT TO WS-BASE64-WORK
+    CALL 'BASE64_ENCODE'
+        USING BY REFERENCE WS-BASE64-WORK
+              BY REFERENCE HASH-OUTPUT
+              BY REFERENCE WS-BASE64-RETURN-CODE
+    END-CALL.
+
+ENCODE-SHA256-AS-BASE64-ONLINE.
+    MOVE HASH-OUTPUT-SHA256 TO WS-BASE64-WORK
+    CALL 'BASE64_ENCODE'
+        USING BY REFERENCE WS-BASE64-WORK
+              BY REFERENCE HASH-OUTPUT-SHA256
+              BY REFERENCE WS-BASE64-RETURN-CODE
+    END-CALL.
+
+DECODE-RETURN-CODE.
+    SET WS-RC-IDX TO 1
+    SEARCH WS-RC-ENTRY
+        AT END
+            MOVE WS-RC-UNMAPPED-REASON TO WS-RC-REASON-OUT
+        WHEN WS-RC-CODE (WS-RC-IDX) = WS-RC-LOOKUP-CODE
+            MOVE WS-RC-REASON (WS-RC-IDX) TO WS-RC-REASON-OUT
+    END-SEARCH.
+
+MASK-INPUT-KEY.
+    MOVE SPACES TO WS-MASKED-KEY
+    MOVE FUNCTION LENGTH (FUNCTION TRIM (INPUT-KEY)) TO WS-KEY-LENGTH
+
+    IF WS-KEY-LENGTH > 8
+        MOVE INPUT-KEY (1:4) TO WS-MASKED-KEY (1:4)
+        MOVE ALL "*" TO WS-MASKED-KEY (5:WS-KEY-LENGTH - 8)
+        MOVE INPUT-KEY (WS-KEY-LENGTH - 3:4)
+            TO WS-MASKED-KEY (WS-KEY-LENGTH - 3:4)
+    ELSE
+        IF WS-KEY-LENGTH > 0
+            MOVE ALL "*" TO WS-MASKED-KEY (1:WS-KEY-LENGTH)
+        END-IF
+    END-IF.
+
+WRITE-AUDIT-RECORD-ONLINE.
+    MOVE SPACES TO WS-CURRENT-TIMESTAMP
+    EXEC CICS ASKTIME ABSTIME(WS-ABSTIME) END-EXEC
+    EXEC CICS
+        FORMATTIME ABSTIME(WS-ABSTIME)
+            YYYYMMDD(WS-CURRENT-TIMESTAMP (1:8))
+            TIME(WS-CURRENT-TIMESTAMP (9:6))
+    END-EXEC
+
+    MOVE WS-CURRENT-TIMESTAMP (1:14) TO WS-RUN-ID
+
+    MOVE WS-RUN-ID TO AUD-RUN-ID
+*> EIBTASKN (the CICS task number) rather than a WORKING-STORAGE
+*> counter, which resets to zero on every pseudo-conversational task
+*> and can't tell two transactions apart; FORMATTIME's TIME is only
+*> precise to the second, so two admins hashing in the same second
+*> would otherwise collide on AUD-KEY and overwrite each other's
+*> audit record.
+    MOVE EIBTASKN TO AUD-SEQUENCE-NO
+    MOVE WS-CURRENT-TIMESTAMP TO AUD-TIMESTAMP
+    MOVE WS-MASKED-KEY TO AUD-MASKED-KEY
+    MOVE HASH-OUTPUT TO AUD-HASH-SHA1
+    MOVE WS-RETURN-CODE TO AUD-RETURN-CODE-SHA1
+    MOVE HASH-OUTPUT-SHA256 TO AUD-HASH-SHA256
+    MOVE WS-RETURN-CODE-SHA256 TO AUD-RETURN-CODE-SHA256
+    MOVE "ONLINE" TO AUD-SOURCE
+
+    EXEC CICS
+        WRITE FILE('AUDIT')
+            FROM(AUDIT-RECORD)
+            RIDFLD(AUD-KEY)
+            KEYLENGTH(22)
+            RESP(WS-RESP-CODE)
+            RESP2(WS-RESP2-CODE)
+    END-EXEC
+
+    IF WS-RESP-CODE NOT = DFHRESP(NORMAL)
+        MOVE SPACES TO WS-APPEND-TEXT
+        STRING "AUDIT RECORD NOT SAVED" DELIMITED BY SIZE
+            INTO WS-APPEND-TEXT
+        END-STRING
+        PERFORM APPEND-TO-MESSAGE
+    END-IF.
+
+LOOKUP-AUDIT-HISTORY.
+    MOVE 0 TO WS-HISTORY-LINE-COUNT
+    MOVE WS-MASKED-KEY TO WS-TARGET-MASKED-KEY
+
+*> AUDITX is the alternate-index path (on AUD-MASKED-KEY) over the
+*> same AUDIT-FILE cluster; browsing the base file's own unique key
+*> (AUD-KEY, 22 bytes) with a 100-byte masked-key RIDFLD here would be
+*> invalid.
+    EXEC CICS
+        STARTBR FILE('AUDITX')
+            RIDFLD(WS-MASKED-KEY)
+            KEYLENGTH(100)
+            GENERIC
+            GTEQ
+            RESP(WS-RESP-CODE)
+    END-EXEC
+
+    IF WS-RESP-CODE = DFHRESP(NORMAL)
+        PERFORM READ-NEXT-HISTORY-ENTRY
+            UNTIL WS-RESP-CODE NOT = DFHRESP(NORMAL)
+               OR WS-HISTORY-LINE-COUNT = WS-HISTORY-MAX-LINES
+
+        EXEC CICS
+            ENDBR FILE('AUDITX')
+        END-EXEC
+    END-IF.
+
+READ-NEXT-HISTORY-ENTRY.
+    EXEC CICS
+        READNEXT FILE('AUDITX')
+            INTO(AUDIT-RECORD)
+            RIDFLD(WS-MASKED-KEY)
+            KEYLENGTH(100)
+            RESP(WS-RESP-CODE)
+    END-EXEC
+
+    IF WS-RESP-CODE = DFHRESP(NORMAL)
+        IF AUD-MASKED-KEY = WS-TARGET-MASKED-KEY
+            ADD 1 TO WS-HISTORY-LINE-COUNT
+            MOVE AUD-TIMESTAMP
+                TO WS-HIST-TIMESTAMP (WS-HISTORY-LINE-COUNT)
+            MOVE AUD-HASH-SHA1
+                TO WS-HIST-HASH-SHA1 (WS-HISTORY-LINE-COUNT)
+            MOVE AUD-RETURN-CODE-SHA1
+                TO WS-HIST-RC-SHA1 (WS-HISTORY-LINE-COUNT)
+        ELSE
+            MOVE DFHRESP(ENDFILE) TO WS-RESP-CODE
+        END-IF
+    END-IF.
+
+SEND-RESPONSE-MAP.
+    MOVE INPUT-KEY TO EXAMPLE1MO-KEYO
+    MOVE HASH-OUTPUT TO EXAMPLE1MO-SHA1O
+    MOVE HASH-OUTPUT-SHA256 TO EXAMPLE1MO-SHA2O
+    MOVE WS-MESSAGE-TEXT TO EXAMPLE1MO-MSGO
+
+    PERFORM BUILD-HISTORY-DISPLAY-LINES
+
+    EXEC CICS
+        SEND MAP('EXAMPLE1M') MAPSET('EXAMPLE1S') FROM(EXAMPLE1MO)
+            ERASE
+    END-EXEC.
+
+BUILD-HISTORY-DISPLAY-LINES.
+    PERFORM VARYING WS-HIST-SUB FROM 1 BY 1
+        UNTIL WS-HIST-SUB > WS-HISTORY-MAX-LINES
+        IF WS-HIST-SUB <= WS-HISTORY-LINE-COUNT
+            MOVE SPACES TO WS-HIST-DISPLAY-LINE
+            MOVE WS-HIST-TIMESTAMP (WS-HIST-SUB) (1:14)
+                TO WS-HIST-DISP-TIMESTAMP
+            MOVE WS-HIST-HASH-SHA1 (WS-HIST-SUB) (1:40)
+                TO WS-HIST-DISP-HASH
+            MOVE WS-HIST-RC-SHA1 (WS-HIST-SUB) TO WS-HIST-DISP-RC
+            MOVE WS-HIST-DISPLAY-LINE TO EXAMPLE1MO-HISTO (WS-HIST-SUB)
+        ELSE
+            MOVE SPACES TO EXAMPLE1MO-HISTO (WS-HIST-SUB)
+        END-IF
+    END-PERFORM.
+
+NO-INPUT-DATA.
+    MOVE "ENTER A KEY AND PRESS ENTER" TO WS-MESSAGE-TEXT
+    MOVE SPACES TO EXAMPLE1MO
+    MOVE WS-MESSAGE-TEXT TO EXAMPLE1MO-MSGO
+
+    EXEC CICS
+        SEND MAP('EXAMPLE1M') MAPSET('EXAMPLE1S') FROM(EXAMPLE1MO)
+            ERASE
+    END-EXEC
+
+    EXEC CICS
+        RETURN TRANSID('EX1O')
+    END-EXEC
+
+    GOBACK.
+
+GENERAL-ERROR.
+    MOVE "AN ERROR OCCURRED, CONTACT SUPPORT" TO WS-MESSAGE-TEXT
+    MOVE SPACES TO EXAMPLE1MO
+    MOVE WS-MESSAGE-TEXT TO EXAMPLE1MO-MSGO
+
+    EXEC CICS
+        SEND MAP('EXAMPLE1M') MAPSET('EXAMPLE1S') FROM(EXAMPLE1MO)
+            ERASE
+    END-EXEC
+
+    EXEC CICS
+        RETURN
+    END-EXEC
+
+    GOBACK.
