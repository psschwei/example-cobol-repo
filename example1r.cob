@@ -0,0 +1,194 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. EXAMPLE1R.
+
+*> Reconciliation job: compares our HASH-REPORT-OUT extract (from
+*> EXAMPLE1) against the security vault's own key-hash extract and
+*> reports any mismatches for daily balancing.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT HASH-REPORT-IN ASSIGN TO "HASHRPT"
+        ORGANIZATION LINE SEQUENTIAL.
+
+    SELECT VAULT-EXTRACT-IN ASSIGN TO "VAULTEXT"
+        ORGANIZATION LINE SEQUENTIAL.
+
+    SELECT RECON-BREAK-REPORT-OUT ASSIGN TO "RECONBRK"
+        ORGANIZATION LINE SEQUENTIAL.
+
+    SELECT CONTROL-FILE-IN ASSIGN TO "CTLCARD"
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS IS WS-CONTROL-FILE-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  HASH-REPORT-IN.
+01  HASH-REPORT-RECORD          PIC X(300).
+
+FD  VAULT-EXTRACT-IN.
+01  VAULT-EXTRACT-RECORD        PIC X(180).
+
+FD  RECON-BREAK-REPORT-OUT.
+01  RECON-BREAK-RECORD          PIC X(180).
+
+FD  CONTROL-FILE-IN.
+01  CONTROL-FILE-RECORD         PIC X(80).
+
+WORKING-STORAGE SECTION.
+
+COPY WSCTRL.
+
+COPY WSHASHRPT.
+
+01  WS-CONTROL-FILE-STATUS      PIC X(2) VALUE "00".
+    88  WS-CONTROL-FILE-FOUND           VALUE "00".
+    88  WS-CONTROL-FILE-NOT-FOUND       VALUE "35".
+
+01  WS-EOF-SWITCHES.
+    05  WS-VAULT-EOF            PIC X VALUE "N".
+        88  VAULT-EOF                   VALUE "Y".
+    05  WS-HASH-REPORT-FILE-EOF PIC X VALUE "N".
+        88  HASH-REPORT-EOF             VALUE "Y".
+
+01  WS-VAULT-LINE.
+    05  WS-VAULT-KEY            PIC X(100).
+    05  FILLER                  PIC X(2).
+    05  WS-VAULT-HASH-SHA1      PIC X(64).
+
+01  WS-VAULT-MAX-ENTRIES        PIC 9(5) VALUE 5000.
+01  WS-VAULT-COUNT              PIC 9(5) VALUE 0.
+01  WS-VAULT-TABLE.
+    05  WS-VAULT-ENTRY          OCCURS 1 TO 5000 TIMES
+                                 DEPENDING ON WS-VAULT-COUNT
+                                 INDEXED BY WS-VAULT-IDX.
+        10  WS-VAULT-TBL-KEY    PIC X(100).
+        10  WS-VAULT-TBL-HASH   PIC X(64).
+
+01  WS-BREAK-LINE.
+    05  WS-BREAK-KEY            PIC X(100).
+    05  FILLER                  PIC X(2) VALUE SPACES.
+    05  WS-BREAK-REASON         PIC X(30).
+    05  FILLER                  PIC X(2) VALUE SPACES.
+    05  WS-BREAK-OUR-HASH       PIC X(64).
+
+01  WS-BREAK-COUNT              PIC 9(8) VALUE 0.
+01  WS-COMPARED-COUNT           PIC 9(8) VALUE 0.
+01  WS-PENDING-BREAK-REASON     PIC X(30).
+
+PROCEDURE DIVISION.
+
+MAIN-PROCESSING.
+    PERFORM OPEN-FILES
+    PERFORM LOAD-CONTROL-RECORD
+    PERFORM LOAD-VAULT-EXTRACT
+    PERFORM RECONCILE-HASH-REPORT
+    PERFORM CLOSE-FILES
+
+    DISPLAY "Reconciliation complete. Compared: " WS-COMPARED-COUNT
+        " Breaks: " WS-BREAK-COUNT
+
+    STOP RUN.
+
+OPEN-FILES.
+    OPEN INPUT HASH-REPORT-IN
+    OPEN INPUT VAULT-EXTRACT-IN
+    OPEN OUTPUT RECON-BREAK-REPORT-OUT.
+
+LOAD-CONTROL-RECORD.
+*> Must match the algorithm selection the EXAMPLE1 batch run used to
+*> produce HASHRPT, or every row without a SHA-1 hash would reconcile
+*> as a false SHA-1 mismatch.
+    MOVE "BOTH" TO WS-CTL-ALGORITHM
+    MOVE "HEX" TO WS-CTL-FORMAT
+
+    OPEN INPUT CONTROL-FILE-IN
+    IF WS-CONTROL-FILE-FOUND
+        READ CONTROL-FILE-IN INTO WS-CONTROL-RECORD
+            NOT AT END
+                CONTINUE
+        END-READ
+        CLOSE CONTROL-FILE-IN
+    END-IF
+
+    IF WS-CTL-ALGORITHM = SPACES
+        MOVE "BOTH" TO WS-CTL-ALGORITHM
+    END-IF
+    IF WS-CTL-FORMAT = SPACES
+        MOVE "HEX" TO WS-CTL-FORMAT
+    END-IF
+
+    DISPLAY "Reconciling against run control: algorithm="
+        WS-CTL-ALGORITHM " format=" WS-CTL-FORMAT
+
+*> The vault extract is hex; a BASE64-formatted HASHRPT can't be
+*> compared byte-for-byte against it without decoding one side, which
+*> this job does not do.  Flag it up front rather than let every row
+*> fall out as a false SHA-1 mismatch.
+    IF WS-CTL-FMT-BASE64
+        DISPLAY "WARNING: run control format is BASE64; SHA-1 hash "
+            "comparisons will be skipped because the vault extract "
+            "is in hex"
+    END-IF.
+
+LOAD-VAULT-EXTRACT.
+    PERFORM UNTIL VAULT-EOF
+        READ VAULT-EXTRACT-IN INTO WS-VAULT-LINE
+            AT END
+                SET VAULT-EOF TO TRUE
+            NOT AT END
+                IF WS-VAULT-COUNT < WS-VAULT-MAX-ENTRIES
+                    ADD 1 TO WS-VAULT-COUNT
+                    MOVE WS-VAULT-KEY
+                        TO WS-VAULT-TBL-KEY (WS-VAULT-COUNT)
+                    MOVE WS-VAULT-HASH-SHA1
+                        TO WS-VAULT-TBL-HASH (WS-VAULT-COUNT)
+                ELSE
+                    DISPLAY "Vault extract table full, "
+                        "ignoring remaining entries"
+                    SET VAULT-EOF TO TRUE
+                END-IF
+        END-READ
+    END-PERFORM
+
+    CLOSE VAULT-EXTRACT-IN.
+
+RECONCILE-HASH-REPORT.
+    PERFORM UNTIL HASH-REPORT-EOF
+        READ HASH-REPORT-IN INTO HASH-REPORT-LINE
+            AT END
+                SET HASH-REPORT-EOF TO TRUE
+            NOT AT END
+                PERFORM COMPARE-TO-VAULT
+        END-READ
+    END-PERFORM.
+
+COMPARE-TO-VAULT.
+    ADD 1 TO WS-COMPARED-COUNT
+    SET WS-VAULT-IDX TO 1
+    SEARCH WS-VAULT-ENTRY
+        AT END
+            MOVE "KEY NOT FOUND IN VAULT EXTRACT"
+                TO WS-PENDING-BREAK-REASON
+            PERFORM WRITE-BREAK-LINE
+        WHEN WS-VAULT-TBL-KEY (WS-VAULT-IDX) = HR-KEY
+            IF (WS-CTL-ALGO-SHA1 OR WS-CTL-ALGO-BOTH)
+                AND WS-CTL-FMT-HEX
+                AND WS-VAULT-TBL-HASH (WS-VAULT-IDX) NOT = HR-HASH-SHA1
+                MOVE "SHA-1 HASH MISMATCH" TO WS-PENDING-BREAK-REASON
+                PERFORM WRITE-BREAK-LINE
+            END-IF
+    END-SEARCH.
+
+WRITE-BREAK-LINE.
+    ADD 1 TO WS-BREAK-COUNT
+    MOVE SPACES TO WS-BREAK-LINE
+    MOVE HR-KEY TO WS-BREAK-KEY
+    MOVE WS-PENDING-BREAK-REASON TO WS-BREAK-REASON
+    MOVE HR-HASH-SHA1 TO WS-BREAK-OUR-HASH
+    WRITE RECON-BREAK-RECORD FROM WS-BREAK-LINE
+    DISPLAY "Reconciliation break: " HR-KEY " - " WS-PENDING-BREAK-REASON.
+
+CLOSE-FILES.
+    CLOSE HASH-REPORT-IN
+    CLOSE RECON-BREAK-REPORT-OUT.
